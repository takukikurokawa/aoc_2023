@@ -2,45 +2,354 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cobol2.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT SCHEMATIC-FILE ASSIGN DYNAMIC WS-SCHEMATIC-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCHEMATIC-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "COBOL2.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "COBOL2.CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-FILE-RECORD         PIC X(80).
+
+       FD  SCHEMATIC-FILE.
+       01  SCHEMATIC-FILE-RECORD       PIC X(500).
+
+       FD  REPORT-FILE.
+       01  REPORT-FILE-RECORD          PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-FILE-RECORD      PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 STRING-ARRAY.
-           05 STRING-ELEMENT OCCURS 140 TIMES PIC X(140).
-       01 I PIC 9(3).
-       01 J PIC 9(3).
-       01 C PIC X(1).
-       01 ANS PIC 9(9).
-       01 NUM PIC 9(9).
-       01 CNT PIC 9(1).
-       01 K PIC 9(3).
-       01 L PIC 9(3).
-       01 R PIC 9(3).
-       01 NI PIC 9(3).
-       01 VAL PIC 9(9).
+       01  WS-SCHEMATIC-DSN            PIC X(48) VALUE SPACES.
+       01  WS-CONTROL-FILE-STATUS      PIC XX VALUE SPACES.
+       01  WS-SCHEMATIC-FILE-STATUS    PIC XX VALUE SPACES.
+       01  WS-CHECKPOINT-FILE-STATUS   PIC XX VALUE SPACES.
+       01  WS-EOF-SW                   PIC X(1) VALUE 'N'.
+           88  WS-EOF                          VALUE 'Y'.
+       01  WS-CKPT-EOF-SW              PIC X(1) VALUE 'N'.
+           88  WS-CKPT-EOF                     VALUE 'Y'.
+       01  WS-RESUMING-SW              PIC X(1) VALUE 'N'.
+           88  WS-RESUMING                     VALUE 'Y'.
+
+           COPY WSCTRL.
+           COPY WSGRID.
+           COPY WSTRLR.
+           COPY WSCKPT.
+
+       01  I PIC 9(3).
+       01  J PIC 9(3).
+       01  C PIC X(1).
+       01  WS-LINE-LEN PIC 9(3).
+       01  ANS PIC 9(9).
+       01  NUM PIC 9(9).
+       01  CNT PIC 9(3).
+       01  K PIC 9(3).
+       01  L PIC 9(3).
+       01  R PIC 9(3).
+       01  NI PIC 9(3).
+       01  VAL PIC 9(9).
+
+       01  WS-SCAN-START-ROW           PIC 9(3).
+       01  WS-SYMBOLS-FOUND            PIC 9(5) VALUE 0.
+       01  WS-GEARS-COUNTED            PIC 9(5) VALUE 0.
+       01  WS-GEAR-EXCEPTIONS          PIC 9(5) VALUE 0.
+       01  WS-OVERFLOW-SW              PIC X(1) VALUE 'N'.
+           88  WS-OVERFLOW                     VALUE 'Y'.
+       01  WS-NUM-OVERFLOW-SW          PIC X(1) VALUE 'N'.
+           88  WS-NUM-OVERFLOW                 VALUE 'Y'.
+
+       01  WS-EDIT-9                   PIC ZZZZZZZZ9.
+
+       01  WS-REPORT-LINE              PIC X(132).
+       01  WS-HEADING-1                PIC X(132) VALUE
+           "AOC DAY03 PART2 - GEAR RATIO REPORT".
+       01  WS-HEADING-2                PIC X(132) VALUE
+           "ROW COL CNT VAL(RATIO)".
+       01  WS-EXCEPT-HEADING           PIC X(132) VALUE
+           "GEAR EXCEPTIONS (CNT NOT = 2)".
+       01  WS-SUBTOTAL-LINE            PIC X(132).
 
        PROCEDURE DIVISION.
-           MOVE 0 TO ANS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 140
-               ACCEPT STRING-ELEMENT(I)
-           END-PERFORM.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-CONTROL
+           PERFORM 2100-OPEN-FILES
+           PERFORM 2200-LOAD-SCHEMATIC
+           PERFORM 2300-RESTORE-CHECKPOINT
+           PERFORM 2400-OPEN-REPORT-FILE
+           IF WS-RESUMING AND CKPT-ROW >= WS-ACTUAL-ROWS
+               DISPLAY "COBOL2: CHECKPOINT ALREADY AT FINAL ROW "
+                   "- NOTHING TO RESUME"
+           ELSE
+               PERFORM 3000-SCAN-GEARS
+               PERFORM 4900-WRITE-SUBTOTALS
+               PERFORM 5000-WRITE-TRAILER
+           END-IF
+           PERFORM 6000-CLOSE-FILES
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 0 TO ANS
+           MOVE 0 TO WS-SYMBOLS-FOUND
+           MOVE 0 TO WS-GEARS-COUNTED
+           MOVE 0 TO WS-GEAR-EXCEPTIONS
+           MOVE 'N' TO WS-OVERFLOW-SW
+           MOVE 'N' TO WS-GRID-OVERFLOW-SW
+           MOVE 0 TO WS-SCAN-START-ROW.
+
+       2000-READ-CONTROL.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS NOT = "00"
+               DISPLAY "COBOL2: CONTROL FILE OPEN ERROR STATUS="
+                   WS-CONTROL-FILE-STATUS " - ABORT"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ CONTROL-FILE INTO WS-CONTROL-RECORD
+               AT END
+                   DISPLAY "COBOL2: MISSING CONTROL.DAT - ABORT"
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+           END-READ
+           CLOSE CONTROL-FILE
+           MOVE WS-CTL-SCHEMATIC-DSN TO WS-SCHEMATIC-DSN
+           MOVE WS-CTL-MAX-ROWS TO WS-ACTUAL-ROWS
+           MOVE WS-CTL-MAX-COLS TO WS-ACTUAL-COLS
+           IF WS-ACTUAL-ROWS > WS-MAX-GRID-DIM
+              OR WS-ACTUAL-COLS > WS-MAX-GRID-DIM
+               SET WS-GRID-OVERFLOW TO TRUE
+               DISPLAY "COBOL2: SCHEMATIC EXCEEDS MAX GRID DIMENSION "
+                   WS-MAX-GRID-DIM " - ABORT"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2100-OPEN-FILES.
+           OPEN INPUT SCHEMATIC-FILE
+           IF WS-SCHEMATIC-FILE-STATUS NOT = "00"
+               DISPLAY "COBOL2: SCHEMATIC FILE OPEN ERROR STATUS="
+                   WS-SCHEMATIC-FILE-STATUS " - ABORT"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2200-LOAD-SCHEMATIC.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ACTUAL-ROWS
+               MOVE ALL "." TO STRING-ELEMENT(I)
+               READ SCHEMATIC-FILE INTO SCHEMATIC-FILE-RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                       DISPLAY "COBOL2: SCHEMATIC ENDED EARLY AT ROW "
+                           I
+                       MOVE I TO WS-ACTUAL-ROWS
+               END-READ
+               IF NOT WS-EOF
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                       SCHEMATIC-FILE-RECORD, TRAILING))
+                       TO WS-LINE-LEN
+                   IF WS-LINE-LEN > WS-ACTUAL-COLS
+                       SET WS-GRID-OVERFLOW TO TRUE
+                       DISPLAY "COBOL2: SCHEMATIC ROW " I " LENGTH "
+                           WS-LINE-LEN " EXCEEDS MAX-COLS "
+                           WS-ACTUAL-COLS " - DATA TRUNCATED"
+                   END-IF
+                   MOVE SCHEMATIC-FILE-RECORD(1:WS-ACTUAL-COLS)
+                       TO STRING-ELEMENT(I)(1:WS-ACTUAL-COLS)
+                   INSPECT STRING-ELEMENT(I)(1:WS-ACTUAL-COLS)
+                       REPLACING ALL SPACE BY "."
+               END-IF
+               IF WS-EOF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-EOF
+               READ SCHEMATIC-FILE INTO SCHEMATIC-FILE-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-GRID-OVERFLOW TO TRUE
+                       DISPLAY "COBOL2: SCHEMATIC HAS MORE ROWS THAN "
+                           "MAX-ROWS " WS-ACTUAL-ROWS
+                           " - REMAINING ROWS NOT READ"
+               END-READ
+           END-IF.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 140
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 140
+       2300-RESTORE-CHECKPOINT.
+           IF WS-CTL-RESTART-FLAG = "Y"
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-FILE-STATUS = "00"
+                   PERFORM UNTIL WS-CKPT-EOF
+                       READ CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD
+                           AT END
+                               SET WS-CKPT-EOF TO TRUE
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   DISPLAY "COBOL2: NO PRIOR CHECKPOINT FOUND STATUS="
+                       WS-CHECKPOINT-FILE-STATUS ", STARTING FRESH"
+               END-IF
+               IF CKPT-ROW > 0
+                   MOVE CKPT-ROW TO WS-SCAN-START-ROW
+                   MOVE CKPT-ANS TO ANS
+                   MOVE CKPT-GEAR-COUNT TO WS-GEARS-COUNTED
+                   MOVE CKPT-GEAR-EXCEPTIONS TO WS-GEAR-EXCEPTIONS
+                   MOVE CKPT-SYMBOLS-FOUND TO WS-SYMBOLS-FOUND
+                   MOVE CKPT-OVERFLOW-SW TO WS-OVERFLOW-SW
+                   SET WS-RESUMING TO TRUE
+                   DISPLAY "COBOL2: RESUMING FROM CHECKPOINT ROW "
+                       CKPT-ROW
+                   OPEN EXTEND CHECKPOINT-FILE
+               ELSE
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       2400-OPEN-REPORT-FILE.
+           IF WS-RESUMING
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               WRITE REPORT-FILE-RECORD FROM WS-HEADING-1
+               WRITE REPORT-FILE-RECORD FROM WS-HEADING-2
+               WRITE REPORT-FILE-RECORD FROM WS-EXCEPT-HEADING
+           END-IF.
+
+       3000-SCAN-GEARS.
+           COMPUTE WS-SCAN-START-ROW = WS-SCAN-START-ROW + 1
+           PERFORM VARYING I FROM WS-SCAN-START-ROW BY 1
+                   UNTIL I > WS-ACTUAL-ROWS
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-ACTUAL-COLS
                    MOVE STRING-ELEMENT(I)(J:1) TO C
-                   IF C EQUAL '*'
+                   IF C NOT NUMERIC AND C NOT EQUAL "."
+                       ADD 1 TO WS-SYMBOLS-FOUND
+                   END-IF
+                   IF C EQUAL "*"
                        PERFORM CALCULATE
                    END-IF
                END-PERFORM
-           END-PERFORM.
+               IF WS-CTL-CKPT-INTERVAL > 0
+                   IF FUNCTION MOD(I, WS-CTL-CKPT-INTERVAL) = 0
+                       PERFORM 3900-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-ACTUAL-ROWS >= WS-SCAN-START-ROW
+               MOVE WS-ACTUAL-ROWS TO I
+               PERFORM 3900-WRITE-CHECKPOINT
+           END-IF.
+
+       3900-WRITE-CHECKPOINT.
+           MOVE I TO CKPT-ROW
+           MOVE ANS TO CKPT-ANS
+           MOVE 0 TO CKPT-STAR-SUM
+           MOVE 0 TO CKPT-HASH-SUM
+           MOVE 0 TO CKPT-DOLLAR-SUM
+           MOVE 0 TO CKPT-OTHER-SUM
+           MOVE WS-GEARS-COUNTED TO CKPT-GEAR-COUNT
+           MOVE WS-GEAR-EXCEPTIONS TO CKPT-GEAR-EXCEPTIONS
+           MOVE 0 TO CKPT-ANS2
+           MOVE 0 TO CKPT-PART-NUMS-COUNTED
+           MOVE WS-SYMBOLS-FOUND TO CKPT-SYMBOLS-FOUND
+           MOVE WS-OVERFLOW-SW TO CKPT-OVERFLOW-SW
+           WRITE CHECKPOINT-FILE-RECORD FROM WS-CHECKPOINT-RECORD.
 
+       4900-WRITE-SUBTOTALS.
+           IF WS-GEAR-EXCEPTIONS = 0
+               MOVE "  (NONE)" TO WS-SUBTOTAL-LINE
+               WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+           END-IF
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           MOVE WS-GEARS-COUNTED TO WS-EDIT-9
+           STRING "VALID GEARS (CNT=2) : " DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-SUBTOTAL-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           MOVE WS-GEAR-EXCEPTIONS TO WS-EDIT-9
+           STRING "GEAR EXCEPTIONS (CNT<>2) : " DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-SUBTOTAL-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           MOVE ANS TO WS-EDIT-9
+           STRING "GRAND TOTAL (ANS) : " DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-SUBTOTAL-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+           IF WS-OVERFLOW
+               MOVE "*** OVERFLOW DETECTED DURING THIS RUN ***"
+                   TO WS-SUBTOTAL-LINE
+               WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+           END-IF
            DISPLAY ANS.
-           STOP RUN.
 
+       5000-WRITE-TRAILER.
+           IF WS-GRID-OVERFLOW
+               SET WS-OVERFLOW TO TRUE
+           END-IF
+           MOVE WS-SCHEMATIC-DSN TO TRLR-SCHEMATIC-DSN
+           MOVE WS-CTL-RUN-DATE TO TRLR-RUN-DATE
+           MOVE WS-ACTUAL-ROWS TO TRLR-ROWS-READ
+           MOVE WS-ACTUAL-COLS TO TRLR-COLS-READ
+           MOVE WS-SYMBOLS-FOUND TO TRLR-SYMBOLS-FOUND
+           MOVE 0 TO TRLR-PART-NUMS-COUNTED
+           MOVE WS-GEARS-COUNTED TO TRLR-GEARS-COUNTED
+           MOVE WS-OVERFLOW-SW TO TRLR-OVERFLOW-SW
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "TRAILER1: DSN=" DELIMITED BY SIZE
+               TRLR-SCHEMATIC-DSN DELIMITED BY SIZE
+               " DATE=" DELIMITED BY SIZE
+               TRLR-RUN-DATE DELIMITED BY SIZE
+               " ROWS=" DELIMITED BY SIZE
+               TRLR-ROWS-READ DELIMITED BY SIZE
+               " COLS=" DELIMITED BY SIZE
+               TRLR-COLS-READ DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "TRAILER2: SYMBOLS=" DELIMITED BY SIZE
+               TRLR-SYMBOLS-FOUND DELIMITED BY SIZE
+               " PARTNUMS=" DELIMITED BY SIZE
+               TRLR-PART-NUMS-COUNTED DELIMITED BY SIZE
+               " GEARS=" DELIMITED BY SIZE
+               TRLR-GEARS-COUNTED DELIMITED BY SIZE
+               " OVERFLOW=" DELIMITED BY SIZE
+               TRLR-OVERFLOW-SW DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE.
+
+       6000-CLOSE-FILES.
+           CLOSE SCHEMATIC-FILE
+           CLOSE REPORT-FILE
+           CLOSE CHECKPOINT-FILE.
 
        CALCULATE SECTION.
 
        MOVE 0 TO CNT
        MOVE 1 TO NUM
+       MOVE 'N' TO WS-NUM-OVERFLOW-SW
        MOVE I TO NI
        IF NI > 1
            SUBTRACT 1 FROM NI
@@ -48,19 +357,19 @@
            MOVE 1 TO NI
        END-IF
 
-       PERFORM UNTIL NI > 140 OR NI > I + 1
+       PERFORM UNTIL NI > WS-ACTUAL-ROWS OR NI > I + 1
            MOVE J TO L
            IF L > 5
                SUBTRACT 5 FROM L
            ELSE
                MOVE 1 TO L
            END-IF
-           PERFORM UNTIL L > 140 OR L > J + 1
+           PERFORM UNTIL L > WS-ACTUAL-COLS OR L > J + 1
                IF STRING-ELEMENT(NI)(L:1) NOT NUMERIC
                    ADD 1 TO L
                ELSE
                    MOVE L TO R
-                   PERFORM UNTIL R > 140
+                   PERFORM UNTIL R > WS-ACTUAL-COLS
                        IF STRING-ELEMENT(NI)(R:1) NOT NUMERIC
                            EXIT PERFORM
                        END-IF
@@ -69,11 +378,29 @@
                    MOVE 0 TO VAL
                    PERFORM VARYING K FROM L BY 1 UNTIL K >= R
                        MULTIPLY 10 BY VAL
+                           ON SIZE ERROR
+                               SET WS-OVERFLOW TO TRUE
+                               SET WS-NUM-OVERFLOW TO TRUE
+                               DISPLAY "COBOL2: VAL OVERFLOW ROW "
+                                   NI " COL " L
+                       END-MULTIPLY
                        ADD FUNCTION NUMVAL(STRING-ELEMENT(NI)(K:1))
                            TO VAL
+                           ON SIZE ERROR
+                               SET WS-OVERFLOW TO TRUE
+                               SET WS-NUM-OVERFLOW TO TRUE
+                               DISPLAY "COBOL2: VAL OVERFLOW ROW "
+                                   NI " COL " L
+                       END-ADD
                    END-PERFORM
                    IF L - 1 <= J AND J <= R
                        MULTIPLY NUM BY VAL GIVING NUM
+                           ON SIZE ERROR
+                               SET WS-OVERFLOW TO TRUE
+                               SET WS-NUM-OVERFLOW TO TRUE
+                               DISPLAY "COBOL2: NUM OVFL ROW " I
+                                   " COL " J
+                       END-MULTIPLY
                        ADD 1 TO CNT
                    END-IF
                    MOVE R TO L
@@ -83,7 +410,29 @@
        END-PERFORM
 
        IF CNT = 2
-           ADD NUM TO ANS
+           IF WS-NUM-OVERFLOW
+               DISPLAY "COBOL2: GEAR EXCLUDED - OVERFLOW ROW " I
+                   " COL " J
+           ELSE
+               ADD NUM TO ANS
+                   ON SIZE ERROR
+                       SET WS-OVERFLOW TO TRUE
+                       DISPLAY "COBOL2: ANS OVERFLOW ROW " I
+               END-ADD
+               ADD 1 TO WS-GEARS-COUNTED
+           END-IF
+       ELSE
+           ADD 1 TO WS-GEAR-EXCEPTIONS
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING I DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               J DELIMITED BY SIZE
+               " CNT=" DELIMITED BY SIZE
+               CNT DELIMITED BY SIZE
+               " (EXPECTED 2)" DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE
        END-IF
-       
+
        EXIT SECTION.

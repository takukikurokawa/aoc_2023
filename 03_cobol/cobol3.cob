@@ -0,0 +1,695 @@
+      * AoC Day03 Combined Driver
+      * Reads the schematic once and produces both the Part1 (cobol1)
+      * part-number total and audit report and the Part2 (cobol2)
+      * gear-ratio total and exception report in a single job step, so
+      * the same schematic dataset is never keyed in twice.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cobol3.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT SCHEMATIC-FILE ASSIGN DYNAMIC WS-SCHEMATIC-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCHEMATIC-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "COBOL3.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "COBOL3.CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-FILE-RECORD         PIC X(80).
+
+       FD  SCHEMATIC-FILE.
+       01  SCHEMATIC-FILE-RECORD       PIC X(500).
+
+       FD  REPORT-FILE.
+       01  REPORT-FILE-RECORD          PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-FILE-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SCHEMATIC-DSN            PIC X(48) VALUE SPACES.
+       01  WS-CONTROL-FILE-STATUS      PIC XX VALUE SPACES.
+       01  WS-SCHEMATIC-FILE-STATUS    PIC XX VALUE SPACES.
+       01  WS-CHECKPOINT-FILE-STATUS   PIC XX VALUE SPACES.
+       01  WS-EOF-SW                   PIC X(1) VALUE 'N'.
+           88  WS-EOF                          VALUE 'Y'.
+       01  WS-CKPT-EOF-SW              PIC X(1) VALUE 'N'.
+           88  WS-CKPT-EOF                     VALUE 'Y'.
+       01  WS-RESUMING-SW              PIC X(1) VALUE 'N'.
+           88  WS-RESUMING                     VALUE 'Y'.
+
+           COPY WSCTRL.
+           COPY WSGRID.
+           COPY WSTRLR.
+           COPY WSCKPT.
+           COPY WSSYMT.
+
+       01  I PIC 9(3).
+       01  J PIC 9(3).
+       01  K PIC 9(3).
+       01  DI PIC 9(3).
+       01  DJ PIC 9(3).
+       01  NI PIC 9(3).
+       01  NJ PIC 9(3).
+       01  C PIC X(1).
+       01  OK PIC 9(1).
+       01  WS-LINE-LEN PIC 9(3).
+       01  WS-OTHER-SYM-IDX PIC 9(3).
+       01  WS-OTHER-SYM-FOUND PIC 9(1).
+
+      * -- Part1 (cobol1-style) working fields.
+       01  ANS PIC 9(7).
+       01  NUM PIC 9(7).
+       01  WS-SYM-CHAR                 PIC X(1).
+       01  WS-SYM-ROW                  PIC 9(3).
+       01  WS-SYM-COL                  PIC 9(3).
+       01  WS-START-COL                PIC 9(3).
+       01  WS-STAR-SUM                 PIC 9(9) VALUE 0.
+       01  WS-HASH-SUM                 PIC 9(9) VALUE 0.
+       01  WS-DOLLAR-SUM               PIC 9(9) VALUE 0.
+       01  WS-OTHER-SUM                PIC 9(9) VALUE 0.
+       01  WS-SYMBOLS-FOUND            PIC 9(5) VALUE 0.
+       01  WS-PART-NUMS-COUNTED        PIC 9(5) VALUE 0.
+
+      * -- Part2 (cobol2-style) working fields.
+       01  ANS2 PIC 9(9).
+       01  NUM2 PIC 9(9).
+       01  CNT PIC 9(3).
+       01  L PIC 9(3).
+       01  R PIC 9(3).
+       01  VAL PIC 9(9).
+       01  WS-GEARS-COUNTED            PIC 9(5) VALUE 0.
+       01  WS-GEAR-EXCEPTIONS          PIC 9(5) VALUE 0.
+
+       01  WS-SCAN-START-ROW           PIC 9(3).
+       01  WS-ADJ-START-ROW            PIC 9(3).
+       01  WS-OVERFLOW-SW              PIC X(1) VALUE 'N'.
+           88  WS-OVERFLOW                     VALUE 'Y'.
+       01  WS-NUM-OVERFLOW-SW          PIC X(1) VALUE 'N'.
+           88  WS-NUM-OVERFLOW                 VALUE 'Y'.
+
+       01  WS-EDIT-9                   PIC ZZZZZZZZ9.
+       01  WS-REPORT-LINE              PIC X(132).
+       01  WS-HEADING-1                PIC X(132) VALUE
+           "AOC DAY03 COMBINED - PART1 + PART2 IN ONE PASS".
+       01  WS-HEADING-2                PIC X(132) VALUE
+           "-- PART1: PART NUMBER AUDIT (TAG P1) --".
+       01  WS-HEADING-3                PIC X(132) VALUE
+           "P1 ROW COL NUMBER    SYMBOL SYM-ROW SYM-COL".
+       01  WS-HEADING-4                PIC X(132) VALUE
+           "-- PART2: GEAR EXCEPTIONS (TAG P2, CNT NOT = 2) --".
+       01  WS-SUBTOTAL-LINE            PIC X(132).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-CONTROL
+           PERFORM 2100-OPEN-FILES
+           PERFORM 2200-LOAD-SCHEMATIC
+           PERFORM 2300-RESTORE-CHECKPOINT
+           PERFORM 2400-OPEN-REPORT-FILE
+           IF WS-RESUMING AND CKPT-ROW >= WS-ACTUAL-ROWS
+               DISPLAY "COBOL3: CHECKPOINT ALREADY AT FINAL ROW "
+                   "- NOTHING TO RESUME"
+           ELSE
+               PERFORM 3000-MARK-ADJACENCY
+               PERFORM 4000-SCAN-ROWS-BOTH-PARTS
+               PERFORM 4900-WRITE-SUBTOTALS
+               PERFORM 5000-WRITE-TRAILER
+           END-IF
+           PERFORM 6000-CLOSE-FILES
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 0 TO ANS
+           MOVE 0 TO ANS2
+           MOVE 0 TO WS-STAR-SUM
+           MOVE 0 TO WS-HASH-SUM
+           MOVE 0 TO WS-DOLLAR-SUM
+           MOVE 0 TO WS-OTHER-SUM
+           MOVE 0 TO WS-SYMBOLS-FOUND
+           MOVE 0 TO WS-PART-NUMS-COUNTED
+           MOVE 0 TO WS-GEARS-COUNTED
+           MOVE 0 TO WS-GEAR-EXCEPTIONS
+           MOVE 'N' TO WS-OVERFLOW-SW
+           MOVE 'N' TO WS-GRID-OVERFLOW-SW
+           MOVE 0 TO WS-SCAN-START-ROW.
+
+       2000-READ-CONTROL.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS NOT = "00"
+               DISPLAY "COBOL3: CONTROL FILE OPEN ERROR STATUS="
+                   WS-CONTROL-FILE-STATUS " - ABORT"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ CONTROL-FILE INTO WS-CONTROL-RECORD
+               AT END
+                   DISPLAY "COBOL3: MISSING CONTROL.DAT - ABORT"
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+           END-READ
+           CLOSE CONTROL-FILE
+           MOVE WS-CTL-SCHEMATIC-DSN TO WS-SCHEMATIC-DSN
+           MOVE WS-CTL-MAX-ROWS TO WS-ACTUAL-ROWS
+           MOVE WS-CTL-MAX-COLS TO WS-ACTUAL-COLS
+           IF WS-ACTUAL-ROWS > WS-MAX-GRID-DIM
+              OR WS-ACTUAL-COLS > WS-MAX-GRID-DIM
+               SET WS-GRID-OVERFLOW TO TRUE
+               DISPLAY "COBOL3: SCHEMATIC EXCEEDS MAX GRID DIMENSION "
+                   WS-MAX-GRID-DIM " - ABORT"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2100-OPEN-FILES.
+           OPEN INPUT SCHEMATIC-FILE
+           IF WS-SCHEMATIC-FILE-STATUS NOT = "00"
+               DISPLAY "COBOL3: SCHEMATIC FILE OPEN ERROR STATUS="
+                   WS-SCHEMATIC-FILE-STATUS " - ABORT"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2200-LOAD-SCHEMATIC.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ACTUAL-ROWS
+               MOVE ALL "." TO STRING-ELEMENT(I)
+               READ SCHEMATIC-FILE INTO SCHEMATIC-FILE-RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                       DISPLAY "COBOL3: SCHEMATIC ENDED EARLY AT ROW "
+                           I
+                       MOVE I TO WS-ACTUAL-ROWS
+               END-READ
+               IF NOT WS-EOF
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                       SCHEMATIC-FILE-RECORD, TRAILING))
+                       TO WS-LINE-LEN
+                   IF WS-LINE-LEN > WS-ACTUAL-COLS
+                       SET WS-GRID-OVERFLOW TO TRUE
+                       DISPLAY "COBOL3: SCHEMATIC ROW " I " LENGTH "
+                           WS-LINE-LEN " EXCEEDS MAX-COLS "
+                           WS-ACTUAL-COLS " - DATA TRUNCATED"
+                   END-IF
+                   MOVE SCHEMATIC-FILE-RECORD(1:WS-ACTUAL-COLS)
+                       TO STRING-ELEMENT(I)(1:WS-ACTUAL-COLS)
+                   INSPECT STRING-ELEMENT(I)(1:WS-ACTUAL-COLS)
+                       REPLACING ALL SPACE BY "."
+               END-IF
+               IF WS-EOF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-EOF
+               READ SCHEMATIC-FILE INTO SCHEMATIC-FILE-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-GRID-OVERFLOW TO TRUE
+                       DISPLAY "COBOL3: SCHEMATIC HAS MORE ROWS THAN "
+                           "MAX-ROWS " WS-ACTUAL-ROWS
+                           " - REMAINING ROWS NOT READ"
+               END-READ
+           END-IF.
+
+       2300-RESTORE-CHECKPOINT.
+           IF WS-CTL-RESTART-FLAG = "Y"
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-FILE-STATUS = "00"
+                   PERFORM UNTIL WS-CKPT-EOF
+                       READ CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD
+                           AT END
+                               SET WS-CKPT-EOF TO TRUE
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   DISPLAY "COBOL3: NO PRIOR CHECKPOINT FOUND STATUS="
+                       WS-CHECKPOINT-FILE-STATUS ", STARTING FRESH"
+               END-IF
+               IF CKPT-ROW > 0
+                   MOVE CKPT-ROW TO WS-SCAN-START-ROW
+                   MOVE CKPT-ANS TO ANS
+                   MOVE CKPT-STAR-SUM TO WS-STAR-SUM
+                   MOVE CKPT-HASH-SUM TO WS-HASH-SUM
+                   MOVE CKPT-DOLLAR-SUM TO WS-DOLLAR-SUM
+                   MOVE CKPT-OTHER-SUM TO WS-OTHER-SUM
+                   MOVE CKPT-GEAR-COUNT TO WS-GEARS-COUNTED
+                   MOVE CKPT-GEAR-EXCEPTIONS TO WS-GEAR-EXCEPTIONS
+                   MOVE CKPT-ANS2 TO ANS2
+                   MOVE CKPT-PART-NUMS-COUNTED TO WS-PART-NUMS-COUNTED
+                   MOVE CKPT-SYMBOLS-FOUND TO WS-SYMBOLS-FOUND
+                   MOVE CKPT-OVERFLOW-SW TO WS-OVERFLOW-SW
+                   SET WS-RESUMING TO TRUE
+                   DISPLAY "COBOL3: RESUMING FROM CHECKPOINT ROW "
+                       CKPT-ROW
+                   OPEN EXTEND CHECKPOINT-FILE
+               ELSE
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       2400-OPEN-REPORT-FILE.
+           IF WS-RESUMING
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               WRITE REPORT-FILE-RECORD FROM WS-HEADING-1
+               WRITE REPORT-FILE-RECORD FROM WS-HEADING-2
+               WRITE REPORT-FILE-RECORD FROM WS-HEADING-3
+               WRITE REPORT-FILE-RECORD FROM WS-HEADING-4
+           END-IF.
+
+       3000-MARK-ADJACENCY.
+           IF WS-SCAN-START-ROW > 0
+               MOVE WS-SCAN-START-ROW TO WS-ADJ-START-ROW
+           ELSE
+               MOVE 1 TO WS-ADJ-START-ROW
+           END-IF
+           PERFORM VARYING I FROM WS-ADJ-START-ROW BY 1
+                   UNTIL I > WS-ACTUAL-ROWS
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-ACTUAL-COLS
+                   MOVE STRING-ELEMENT(I)(J:1) TO C
+                   IF C NOT NUMERIC AND C NOT EQUAL "."
+                       IF NOT WS-RESUMING
+                           ADD 1 TO WS-SYMBOLS-FOUND
+                       END-IF
+                       PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 3
+                           MOVE I TO NI
+                           ADD DI TO NI
+                           IF NI <= 2 OR NI > WS-ACTUAL-ROWS + 2
+                               CONTINUE
+                           END-IF
+                           SUBTRACT 2 FROM NI
+                           PERFORM VARYING DJ FROM 1 BY 1 UNTIL DJ > 3
+                               MOVE J TO NJ
+                               ADD DJ TO NJ
+                               IF NJ <= 2 OR NJ > WS-ACTUAL-COLS + 2
+                                   CONTINUE
+                               END-IF
+                               SUBTRACT 2 FROM NJ
+                               MOVE 1 TO BOOLEAN-ELEMENT(NI NJ)
+                               MOVE C TO SYMBOL-ELEMENT(NI NJ)
+                               MOVE I TO SYMBOL-ROW-ELEMENT(NI NJ)
+                               MOVE J TO SYMBOL-COL-ELEMENT(NI NJ)
+                           END-PERFORM
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      * Single sweep over every row: the Part1 digit-run scan and the
+      * Part2 gear scan for that row both run before moving to the
+      * next row, so the schematic is only read into memory once.
+       4000-SCAN-ROWS-BOTH-PARTS.
+           COMPUTE WS-SCAN-START-ROW = WS-SCAN-START-ROW + 1
+           PERFORM VARYING I FROM WS-SCAN-START-ROW BY 1
+                   UNTIL I > WS-ACTUAL-ROWS
+               PERFORM 4100-SCAN-NUMBERS-PART1
+               PERFORM 4400-SCAN-GEARS-PART2
+               IF WS-CTL-CKPT-INTERVAL > 0
+                   IF FUNCTION MOD(I, WS-CTL-CKPT-INTERVAL) = 0
+                       PERFORM 4800-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-ACTUAL-ROWS >= WS-SCAN-START-ROW
+               MOVE WS-ACTUAL-ROWS TO I
+               PERFORM 4800-WRITE-CHECKPOINT
+           END-IF.
+
+       4100-SCAN-NUMBERS-PART1.
+           MOVE 1 TO J
+           PERFORM UNTIL J > WS-ACTUAL-COLS
+               IF STRING-ELEMENT(I)(J:1) NOT NUMERIC
+                   ADD 1 TO J
+               ELSE
+                   MOVE J TO NJ
+                   PERFORM UNTIL NJ > WS-ACTUAL-COLS
+                       IF STRING-ELEMENT(I)(NJ:1) NOT NUMERIC
+                           EXIT PERFORM
+                       END-IF
+                       ADD 1 TO NJ
+                   END-PERFORM
+                   MOVE 0 TO OK
+                   MOVE 0 TO NUM
+                   MOVE 'N' TO WS-NUM-OVERFLOW-SW
+                   MOVE J TO WS-START-COL
+                   MOVE SPACE TO WS-SYM-CHAR
+                   MOVE 0 TO WS-SYM-ROW
+                   MOVE 0 TO WS-SYM-COL
+                   PERFORM VARYING K FROM J BY 1 UNTIL K >= NJ
+                       MULTIPLY 10 BY NUM
+                           ON SIZE ERROR
+                               SET WS-OVERFLOW TO TRUE
+                               SET WS-NUM-OVERFLOW TO TRUE
+                               DISPLAY "COBOL3: NUM OVERFLOW ROW "
+                                   I " COL " WS-START-COL
+                       END-MULTIPLY
+                       ADD FUNCTION NUMVAL(STRING-ELEMENT(I)(K:1))
+                           TO NUM
+                           ON SIZE ERROR
+                               SET WS-OVERFLOW TO TRUE
+                               SET WS-NUM-OVERFLOW TO TRUE
+                               DISPLAY "COBOL3: NUM OVERFLOW ROW "
+                                   I " COL " WS-START-COL
+                       END-ADD
+                       IF BOOLEAN-ELEMENT(I K) = 1
+                           IF OK = 0
+                               MOVE SYMBOL-ELEMENT(I K) TO WS-SYM-CHAR
+                               MOVE SYMBOL-ROW-ELEMENT(I K)
+                                   TO WS-SYM-ROW
+                               MOVE SYMBOL-COL-ELEMENT(I K)
+                                   TO WS-SYM-COL
+                           END-IF
+                           MOVE 1 TO OK
+                       END-IF
+                   END-PERFORM
+                   IF OK = 1
+                       IF WS-NUM-OVERFLOW
+                           DISPLAY "COBOL3: PART NUM EXCLUDED ROW "
+                               I " COL " WS-START-COL
+                       ELSE
+                           ADD NUM TO ANS
+                               ON SIZE ERROR
+                                   SET WS-OVERFLOW TO TRUE
+                                   DISPLAY "COBOL3: ANS OVFL ROW " I
+                           END-ADD
+                           ADD 1 TO WS-PART-NUMS-COUNTED
+                           PERFORM 4200-CLASSIFY-SYMBOL
+                           PERFORM 4300-WRITE-DETAIL
+                       END-IF
+                   END-IF
+                   MOVE NJ TO J
+               END-IF
+           END-PERFORM.
+
+       4200-CLASSIFY-SYMBOL.
+           EVALUATE WS-SYM-CHAR
+               WHEN "*"
+                   ADD NUM TO WS-STAR-SUM
+               WHEN "#"
+                   ADD NUM TO WS-HASH-SUM
+               WHEN "$"
+                   ADD NUM TO WS-DOLLAR-SUM
+               WHEN OTHER
+                   ADD NUM TO WS-OTHER-SUM
+                   PERFORM 4250-ADD-OTHER-SYMBOL-TOTAL
+           END-EVALUATE.
+
+       4250-ADD-OTHER-SYMBOL-TOTAL.
+           MOVE 0 TO WS-OTHER-SYM-FOUND
+           PERFORM VARYING WS-OTHER-SYM-IDX FROM 1 BY 1
+                   UNTIL WS-OTHER-SYM-IDX > WS-OTHER-SYM-COUNT
+               IF WS-OTHER-SYM-CHAR(WS-OTHER-SYM-IDX) = WS-SYM-CHAR
+                   ADD NUM TO WS-OTHER-SYM-SUM(WS-OTHER-SYM-IDX)
+                   MOVE 1 TO WS-OTHER-SYM-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-OTHER-SYM-FOUND = 0
+               IF WS-OTHER-SYM-COUNT < WS-OTHER-SYM-MAX-ENTRIES
+                   ADD 1 TO WS-OTHER-SYM-COUNT
+                   MOVE WS-SYM-CHAR
+                       TO WS-OTHER-SYM-CHAR(WS-OTHER-SYM-COUNT)
+                   MOVE NUM TO WS-OTHER-SYM-SUM(WS-OTHER-SYM-COUNT)
+               END-IF
+           END-IF.
+
+       4300-WRITE-DETAIL.
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE NUM TO WS-EDIT-9
+           STRING
+               "P1 "       DELIMITED BY SIZE
+               I           DELIMITED BY SIZE
+               " "         DELIMITED BY SIZE
+               WS-START-COL DELIMITED BY SIZE
+               " "         DELIMITED BY SIZE
+               WS-EDIT-9   DELIMITED BY SIZE
+               " "         DELIMITED BY SIZE
+               WS-SYM-CHAR DELIMITED BY SIZE
+               "      "    DELIMITED BY SIZE
+               WS-SYM-ROW  DELIMITED BY SIZE
+               "     "     DELIMITED BY SIZE
+               WS-SYM-COL  DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE.
+
+       4400-SCAN-GEARS-PART2.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-ACTUAL-COLS
+               MOVE STRING-ELEMENT(I)(J:1) TO C
+               IF C EQUAL "*"
+                   PERFORM 4500-CALCULATE-GEAR
+               END-IF
+           END-PERFORM.
+
+       4500-CALCULATE-GEAR SECTION.
+
+       MOVE 0 TO CNT
+       MOVE 1 TO NUM2
+       MOVE 'N' TO WS-NUM-OVERFLOW-SW
+       MOVE I TO NI
+       IF NI > 1
+           SUBTRACT 1 FROM NI
+       ELSE
+           MOVE 1 TO NI
+       END-IF
+
+       PERFORM UNTIL NI > WS-ACTUAL-ROWS OR NI > I + 1
+           MOVE J TO L
+           IF L > 5
+               SUBTRACT 5 FROM L
+           ELSE
+               MOVE 1 TO L
+           END-IF
+           PERFORM UNTIL L > WS-ACTUAL-COLS OR L > J + 1
+               IF STRING-ELEMENT(NI)(L:1) NOT NUMERIC
+                   ADD 1 TO L
+               ELSE
+                   MOVE L TO R
+                   PERFORM UNTIL R > WS-ACTUAL-COLS
+                       IF STRING-ELEMENT(NI)(R:1) NOT NUMERIC
+                           EXIT PERFORM
+                       END-IF
+                       ADD 1 TO R
+                   END-PERFORM
+                   MOVE 0 TO VAL
+                   PERFORM VARYING K FROM L BY 1 UNTIL K >= R
+                       MULTIPLY 10 BY VAL
+                           ON SIZE ERROR
+                               SET WS-OVERFLOW TO TRUE
+                               SET WS-NUM-OVERFLOW TO TRUE
+                               DISPLAY "COBOL3: VAL OVERFLOW ROW "
+                                   NI " COL " L
+                       END-MULTIPLY
+                       ADD FUNCTION NUMVAL(STRING-ELEMENT(NI)(K:1))
+                           TO VAL
+                           ON SIZE ERROR
+                               SET WS-OVERFLOW TO TRUE
+                               SET WS-NUM-OVERFLOW TO TRUE
+                               DISPLAY "COBOL3: VAL OVERFLOW ROW "
+                                   NI " COL " L
+                       END-ADD
+                   END-PERFORM
+                   IF L - 1 <= J AND J <= R
+                       MULTIPLY NUM2 BY VAL GIVING NUM2
+                           ON SIZE ERROR
+                               SET WS-OVERFLOW TO TRUE
+                               SET WS-NUM-OVERFLOW TO TRUE
+                               DISPLAY "COBOL3: NUM2 OVFL ROW " I
+                                   " COL " J
+                       END-MULTIPLY
+                       ADD 1 TO CNT
+                   END-IF
+                   MOVE R TO L
+               END-IF
+           END-PERFORM
+           ADD 1 TO NI
+       END-PERFORM
+
+       IF CNT = 2
+           IF WS-NUM-OVERFLOW
+               DISPLAY "COBOL3: GEAR EXCLUDED - OVERFLOW ROW " I
+                   " COL " J
+           ELSE
+               ADD NUM2 TO ANS2
+                   ON SIZE ERROR
+                       SET WS-OVERFLOW TO TRUE
+                       DISPLAY "COBOL3: ANS2 OVFL ROW " I
+               END-ADD
+               ADD 1 TO WS-GEARS-COUNTED
+           END-IF
+       ELSE
+           ADD 1 TO WS-GEAR-EXCEPTIONS
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "P2 " DELIMITED BY SIZE
+               I DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               J DELIMITED BY SIZE
+               " CNT=" DELIMITED BY SIZE
+               CNT DELIMITED BY SIZE
+               " (EXPECTED 2)" DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE
+       END-IF
+
+       EXIT SECTION.
+
+       4800-WRITE-CHECKPOINT.
+           MOVE I TO CKPT-ROW
+           MOVE ANS TO CKPT-ANS
+           MOVE WS-STAR-SUM TO CKPT-STAR-SUM
+           MOVE WS-HASH-SUM TO CKPT-HASH-SUM
+           MOVE WS-DOLLAR-SUM TO CKPT-DOLLAR-SUM
+           MOVE WS-OTHER-SUM TO CKPT-OTHER-SUM
+           MOVE WS-GEARS-COUNTED TO CKPT-GEAR-COUNT
+           MOVE WS-GEAR-EXCEPTIONS TO CKPT-GEAR-EXCEPTIONS
+           MOVE ANS2 TO CKPT-ANS2
+           MOVE WS-PART-NUMS-COUNTED TO CKPT-PART-NUMS-COUNTED
+           MOVE WS-SYMBOLS-FOUND TO CKPT-SYMBOLS-FOUND
+           MOVE WS-OVERFLOW-SW TO CKPT-OVERFLOW-SW
+           WRITE CHECKPOINT-FILE-RECORD FROM WS-CHECKPOINT-RECORD.
+
+       4900-WRITE-SUBTOTALS.
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           MOVE WS-STAR-SUM TO WS-EDIT-9
+           STRING "PART1 TOTAL ADJACENT TO * : " DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-SUBTOTAL-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           MOVE WS-HASH-SUM TO WS-EDIT-9
+           STRING "PART1 TOTAL ADJACENT TO # : " DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-SUBTOTAL-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           MOVE WS-DOLLAR-SUM TO WS-EDIT-9
+           STRING "PART1 TOTAL ADJACENT TO $ : " DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-SUBTOTAL-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           MOVE WS-OTHER-SUM TO WS-EDIT-9
+           STRING "PART1 TOTAL ADJACENT TO OTHER SYMBOLS : "
+               DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-SUBTOTAL-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+
+           PERFORM VARYING WS-OTHER-SYM-IDX FROM 1 BY 1
+                   UNTIL WS-OTHER-SYM-IDX > WS-OTHER-SYM-COUNT
+               MOVE SPACES TO WS-SUBTOTAL-LINE
+               MOVE WS-OTHER-SYM-SUM(WS-OTHER-SYM-IDX) TO WS-EDIT-9
+               STRING "  PART1 BREAKDOWN - TOTAL ADJACENT TO "
+                   DELIMITED BY SIZE
+                   WS-OTHER-SYM-CHAR(WS-OTHER-SYM-IDX) DELIMITED BY SIZE
+                   " : " DELIMITED BY SIZE
+                   WS-EDIT-9 DELIMITED BY SIZE
+                   INTO WS-SUBTOTAL-LINE
+               END-STRING
+               WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+           END-PERFORM
+
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           MOVE ANS TO WS-EDIT-9
+           STRING "PART1 GRAND TOTAL (ANS) : " DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-SUBTOTAL-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           MOVE WS-GEARS-COUNTED TO WS-EDIT-9
+           STRING "PART2 VALID GEARS (CNT=2) : " DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-SUBTOTAL-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           MOVE WS-GEAR-EXCEPTIONS TO WS-EDIT-9
+           STRING "PART2 GEAR EXCEPTIONS (CNT<>2) : "
+               DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-SUBTOTAL-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           MOVE ANS2 TO WS-EDIT-9
+           STRING "PART2 GRAND TOTAL (ANS2) : " DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-SUBTOTAL-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+
+           IF WS-OVERFLOW
+               MOVE "*** OVERFLOW DETECTED DURING THIS RUN ***"
+                   TO WS-SUBTOTAL-LINE
+               WRITE REPORT-FILE-RECORD FROM WS-SUBTOTAL-LINE
+           END-IF
+           DISPLAY ANS
+           DISPLAY ANS2.
+
+       5000-WRITE-TRAILER.
+           IF WS-GRID-OVERFLOW
+               SET WS-OVERFLOW TO TRUE
+           END-IF
+           MOVE WS-SCHEMATIC-DSN TO TRLR-SCHEMATIC-DSN
+           MOVE WS-CTL-RUN-DATE TO TRLR-RUN-DATE
+           MOVE WS-ACTUAL-ROWS TO TRLR-ROWS-READ
+           MOVE WS-ACTUAL-COLS TO TRLR-COLS-READ
+           MOVE WS-SYMBOLS-FOUND TO TRLR-SYMBOLS-FOUND
+           MOVE WS-PART-NUMS-COUNTED TO TRLR-PART-NUMS-COUNTED
+           MOVE WS-GEARS-COUNTED TO TRLR-GEARS-COUNTED
+           MOVE WS-OVERFLOW-SW TO TRLR-OVERFLOW-SW
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "TRAILER1: DSN=" DELIMITED BY SIZE
+               TRLR-SCHEMATIC-DSN DELIMITED BY SIZE
+               " DATE=" DELIMITED BY SIZE
+               TRLR-RUN-DATE DELIMITED BY SIZE
+               " ROWS=" DELIMITED BY SIZE
+               TRLR-ROWS-READ DELIMITED BY SIZE
+               " COLS=" DELIMITED BY SIZE
+               TRLR-COLS-READ DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "TRAILER2: SYMBOLS=" DELIMITED BY SIZE
+               TRLR-SYMBOLS-FOUND DELIMITED BY SIZE
+               " PARTNUMS=" DELIMITED BY SIZE
+               TRLR-PART-NUMS-COUNTED DELIMITED BY SIZE
+               " GEARS=" DELIMITED BY SIZE
+               TRLR-GEARS-COUNTED DELIMITED BY SIZE
+               " OVERFLOW=" DELIMITED BY SIZE
+               TRLR-OVERFLOW-SW DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE.
+
+       6000-CLOSE-FILES.
+           CLOSE SCHEMATIC-FILE
+           CLOSE REPORT-FILE
+           CLOSE CHECKPOINT-FILE.

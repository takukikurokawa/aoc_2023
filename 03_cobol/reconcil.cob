@@ -0,0 +1,459 @@
+      * AoC Day03 Reconciliation
+      * Re-derives the part-number list two independent ways over the
+      * same schematic - once via cobol1's boolean-adjacency-grid
+      * method, once via cobol2's from-scratch L/R boundary rescan
+      * (generalized here to any symbol, not just '*') - and flags any
+      * part number one method found that the other did not.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcil.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT SCHEMATIC-FILE ASSIGN DYNAMIC WS-SCHEMATIC-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCHEMATIC-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "RECONCIL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-FILE-RECORD         PIC X(80).
+
+       FD  SCHEMATIC-FILE.
+       01  SCHEMATIC-FILE-RECORD       PIC X(500).
+
+       FD  REPORT-FILE.
+       01  REPORT-FILE-RECORD          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SCHEMATIC-DSN            PIC X(48) VALUE SPACES.
+       01  WS-CONTROL-FILE-STATUS      PIC XX VALUE SPACES.
+       01  WS-SCHEMATIC-FILE-STATUS    PIC XX VALUE SPACES.
+       01  WS-EOF-SW                   PIC X(1) VALUE 'N'.
+           88  WS-EOF                          VALUE 'Y'.
+
+           COPY WSCTRL.
+           COPY WSGRID.
+
+       01  I PIC 9(3).
+       01  J PIC 9(3).
+       01  K PIC 9(3).
+       01  DI PIC 9(3).
+       01  DJ PIC 9(3).
+       01  NI PIC 9(3).
+       01  NJ PIC 9(3).
+       01  C PIC X(1).
+       01  NUM PIC 9(7).
+       01  OK PIC 9(1).
+       01  WS-LINE-LEN PIC 9(3).
+       01  WS-OVERFLOW-SW              PIC X(1) VALUE 'N'.
+           88  WS-OVERFLOW                     VALUE 'Y'.
+       01  WS-A-NUM-OVERFLOW-SW        PIC X(1) VALUE 'N'.
+           88  WS-A-NUM-OVERFLOW               VALUE 'Y'.
+
+      * -- Method A: cobol1-style boolean-adjacency-grid rescan.
+       01  WS-MAX-LIST-ENTRIES         PIC 9(5) VALUE 5000.
+       01  WS-A-COUNT                  PIC 9(5) VALUE 0.
+       01  WS-A-TOTAL                  PIC 9(9) VALUE 0.
+       01  WS-A-LIST.
+           05  WS-A-ENTRY OCCURS 5000 TIMES.
+               10  WS-A-ROW            PIC 9(3).
+               10  WS-A-COL            PIC 9(3).
+               10  WS-A-VAL            PIC 9(9).
+               10  WS-A-MATCHED-SW     PIC X(1) VALUE 'N'.
+
+      * -- Method B: cobol2-style from-scratch L/R boundary rescan.
+       01  WS-B-COUNT                  PIC 9(5) VALUE 0.
+       01  WS-B-TOTAL                  PIC 9(9) VALUE 0.
+       01  WS-B-LIST.
+           05  WS-B-ENTRY OCCURS 5000 TIMES.
+               10  WS-B-ROW            PIC 9(3).
+               10  WS-B-COL            PIC 9(3).
+               10  WS-B-VAL            PIC 9(9).
+               10  WS-B-MATCHED-SW     PIC X(1) VALUE 'N'.
+
+       01  L PIC 9(3).
+       01  R PIC 9(3).
+       01  VAL PIC 9(9).
+       01  WS-MISMATCH-COUNT           PIC 9(5) VALUE 0.
+       01  WS-M                        PIC 9(5).
+       01  WS-N                        PIC 9(5).
+
+       01  WS-EDIT-9                   PIC ZZZZZZZZ9.
+       01  WS-REPORT-LINE              PIC X(132).
+       01  WS-HEADING-1                PIC X(132) VALUE
+           "AOC DAY03 RECONCILIATION - COBOL1 VS COBOL2 METHOD".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-READ-CONTROL
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-LOAD-SCHEMATIC
+           PERFORM 2000-METHOD-A-BOOLEAN-GRID
+           PERFORM 3000-METHOD-B-RESCAN
+           PERFORM 4000-COMPARE-METHODS
+           PERFORM 5000-WRITE-SUMMARY
+           CLOSE SCHEMATIC-FILE
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       1000-READ-CONTROL.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS NOT = "00"
+               DISPLAY "RECONCIL: CONTROL FILE OPEN ERROR STATUS="
+                   WS-CONTROL-FILE-STATUS " - ABORT"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ CONTROL-FILE INTO WS-CONTROL-RECORD
+               AT END
+                   DISPLAY "RECONCIL: MISSING CONTROL.DAT - ABORT"
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+           END-READ
+           CLOSE CONTROL-FILE
+           MOVE WS-CTL-SCHEMATIC-DSN TO WS-SCHEMATIC-DSN
+           MOVE WS-CTL-MAX-ROWS TO WS-ACTUAL-ROWS
+           MOVE WS-CTL-MAX-COLS TO WS-ACTUAL-COLS
+           IF WS-ACTUAL-ROWS > WS-MAX-GRID-DIM
+              OR WS-ACTUAL-COLS > WS-MAX-GRID-DIM
+               DISPLAY "RECONCIL: SCHEMATIC EXCEEDS MAX GRID DIMENSION "
+                   WS-MAX-GRID-DIM " - ABORT"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1100-OPEN-FILES.
+           OPEN INPUT SCHEMATIC-FILE
+           IF WS-SCHEMATIC-FILE-STATUS NOT = "00"
+               DISPLAY "RECONCIL: SCHEMATIC FILE OPEN ERROR STATUS="
+                   WS-SCHEMATIC-FILE-STATUS " - ABORT"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-FILE-RECORD FROM WS-HEADING-1.
+
+       1200-LOAD-SCHEMATIC.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ACTUAL-ROWS
+               MOVE ALL "." TO STRING-ELEMENT(I)
+               READ SCHEMATIC-FILE INTO SCHEMATIC-FILE-RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                       MOVE I TO WS-ACTUAL-ROWS
+               END-READ
+               IF NOT WS-EOF
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                       SCHEMATIC-FILE-RECORD, TRAILING))
+                       TO WS-LINE-LEN
+                   IF WS-LINE-LEN > WS-ACTUAL-COLS
+                       SET WS-GRID-OVERFLOW TO TRUE
+                       DISPLAY "RECONCIL: SCHEMATIC ROW " I " LENGTH "
+                           WS-LINE-LEN " EXCEEDS MAX-COLS "
+                           WS-ACTUAL-COLS " - DATA TRUNCATED"
+                   END-IF
+                   MOVE SCHEMATIC-FILE-RECORD(1:WS-ACTUAL-COLS)
+                       TO STRING-ELEMENT(I)(1:WS-ACTUAL-COLS)
+                   INSPECT STRING-ELEMENT(I)(1:WS-ACTUAL-COLS)
+                       REPLACING ALL SPACE BY "."
+               END-IF
+               IF WS-EOF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-EOF
+               READ SCHEMATIC-FILE INTO SCHEMATIC-FILE-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-GRID-OVERFLOW TO TRUE
+                       DISPLAY "RECONCIL: SCHEMATIC HAS MORE ROWS THAN "
+                           "MAX-ROWS " WS-ACTUAL-ROWS
+                           " - REMAINING ROWS NOT READ"
+               END-READ
+           END-IF.
+
+      * Method A - identical marking + scan logic to cobol1.cob.
+       2000-METHOD-A-BOOLEAN-GRID.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ACTUAL-ROWS
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-ACTUAL-COLS
+                   MOVE STRING-ELEMENT(I)(J:1) TO C
+                   IF C NOT NUMERIC AND C NOT EQUAL "."
+                       PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 3
+                           MOVE I TO NI
+                           ADD DI TO NI
+                           IF NI <= 2 OR NI > WS-ACTUAL-ROWS + 2
+                               CONTINUE
+                           END-IF
+                           SUBTRACT 2 FROM NI
+                           PERFORM VARYING DJ FROM 1 BY 1 UNTIL DJ > 3
+                               MOVE J TO NJ
+                               ADD DJ TO NJ
+                               IF NJ <= 2 OR NJ > WS-ACTUAL-COLS + 2
+                                   CONTINUE
+                               END-IF
+                               SUBTRACT 2 FROM NJ
+                               MOVE 1 TO BOOLEAN-ELEMENT(NI NJ)
+                           END-PERFORM
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ACTUAL-ROWS
+               MOVE 1 TO J
+               PERFORM UNTIL J > WS-ACTUAL-COLS
+                   IF STRING-ELEMENT(I)(J:1) NOT NUMERIC
+                       ADD 1 TO J
+                   ELSE
+                       MOVE J TO NJ
+                       PERFORM UNTIL NJ > WS-ACTUAL-COLS
+                           IF STRING-ELEMENT(I)(NJ:1) NOT NUMERIC
+                               EXIT PERFORM
+                           END-IF
+                           ADD 1 TO NJ
+                       END-PERFORM
+                       MOVE 0 TO OK
+                       MOVE 0 TO NUM
+                       MOVE 'N' TO WS-A-NUM-OVERFLOW-SW
+                       PERFORM VARYING K FROM J BY 1 UNTIL K >= NJ
+                           MULTIPLY 10 BY NUM
+                               ON SIZE ERROR
+                                   SET WS-OVERFLOW TO TRUE
+                                   SET WS-A-NUM-OVERFLOW TO TRUE
+                                   DISPLAY "RECONCIL: NUM OVERFLOW ROW "
+                                       I " COL " J
+                           END-MULTIPLY
+                           ADD FUNCTION NUMVAL(STRING-ELEMENT(I)(K:1))
+                               TO NUM
+                               ON SIZE ERROR
+                                   SET WS-OVERFLOW TO TRUE
+                                   SET WS-A-NUM-OVERFLOW TO TRUE
+                                   DISPLAY "RECONCIL: NUM OVERFLOW ROW "
+                                       I " COL " J
+                           END-ADD
+                           IF BOOLEAN-ELEMENT(I K) = 1
+                               MOVE 1 TO OK
+                           END-IF
+                       END-PERFORM
+                       IF OK = 1 AND WS-A-NUM-OVERFLOW
+                           DISPLAY "RECONCIL: A-LIST EXCLUDED ROW "
+                               I " COL " J
+                       END-IF
+                       IF OK = 1 AND NOT WS-A-NUM-OVERFLOW
+                           IF WS-A-COUNT >= WS-MAX-LIST-ENTRIES
+                               DISPLAY "RECONCIL: A-LIST EXCEEDS MAX "
+                                   WS-MAX-LIST-ENTRIES " - ABORT"
+                               MOVE 16 TO RETURN-CODE
+                               STOP RUN
+                           END-IF
+                           ADD 1 TO WS-A-COUNT
+                           MOVE I TO WS-A-ROW(WS-A-COUNT)
+                           MOVE J TO WS-A-COL(WS-A-COUNT)
+                           MOVE NUM TO WS-A-VAL(WS-A-COUNT)
+                           ADD NUM TO WS-A-TOTAL
+                       END-IF
+                       MOVE NJ TO J
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      * Method B - for every symbol cell, independently rescan its
+      * 3-row band for adjacent numbers using cobol2's L/R boundary
+      * technique, generalized to any symbol (not just '*').
+       3000-METHOD-B-RESCAN.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ACTUAL-ROWS
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-ACTUAL-COLS
+                   MOVE STRING-ELEMENT(I)(J:1) TO C
+                   IF C NOT NUMERIC AND C NOT EQUAL "."
+                       PERFORM 3100-RESCAN-AROUND-SYMBOL
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       3100-RESCAN-AROUND-SYMBOL.
+           MOVE I TO NI
+           IF NI > 1
+               SUBTRACT 1 FROM NI
+           ELSE
+               MOVE 1 TO NI
+           END-IF
+           PERFORM UNTIL NI > WS-ACTUAL-ROWS OR NI > I + 1
+               MOVE J TO L
+               IF L > 5
+                   SUBTRACT 5 FROM L
+               ELSE
+                   MOVE 1 TO L
+               END-IF
+               PERFORM UNTIL L > WS-ACTUAL-COLS OR L > J + 1
+                   IF STRING-ELEMENT(NI)(L:1) NOT NUMERIC
+                       ADD 1 TO L
+                   ELSE
+                       MOVE L TO R
+                       PERFORM UNTIL R > WS-ACTUAL-COLS
+                           IF STRING-ELEMENT(NI)(R:1) NOT NUMERIC
+                               EXIT PERFORM
+                           END-IF
+                           ADD 1 TO R
+                       END-PERFORM
+                       MOVE 0 TO VAL
+                       PERFORM VARYING K FROM L BY 1 UNTIL K >= R
+                           MULTIPLY 10 BY VAL
+                               ON SIZE ERROR
+                                   SET WS-OVERFLOW TO TRUE
+                                   DISPLAY "RECONCIL: VAL OVERFLOW ROW "
+                                       NI " COL " L
+                           END-MULTIPLY
+                           ADD FUNCTION NUMVAL(STRING-ELEMENT(NI)(K:1))
+                               TO VAL
+                               ON SIZE ERROR
+                                   SET WS-OVERFLOW TO TRUE
+                                   DISPLAY "RECONCIL: VAL OVERFLOW ROW "
+                                       NI " COL " L
+                           END-ADD
+                       END-PERFORM
+                       IF L - 1 <= J AND J <= R
+                           PERFORM 3200-RECORD-B-ENTRY-IF-NEW
+                       END-IF
+                       MOVE R TO L
+                   END-IF
+               END-PERFORM
+               ADD 1 TO NI
+           END-PERFORM.
+
+      * The same number can be found from more than one neighboring
+      * symbol cell (e.g. a number sandwiched between two symbols);
+      * only record it once per (row, start-col) the same way method
+      * A's single pass over the digits naturally does.
+       3200-RECORD-B-ENTRY-IF-NEW.
+           MOVE 0 TO WS-N
+           PERFORM VARYING WS-M FROM 1 BY 1
+                   UNTIL WS-M > WS-B-COUNT
+               IF WS-B-ROW(WS-M) = NI AND WS-B-COL(WS-M) = L
+                   MOVE WS-M TO WS-N
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-N = 0
+               IF WS-B-COUNT >= WS-MAX-LIST-ENTRIES
+                   DISPLAY "RECONCIL: METHOD B LIST EXCEEDS MAX OF "
+                       WS-MAX-LIST-ENTRIES " - ABORT"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-B-COUNT
+               MOVE NI TO WS-B-ROW(WS-B-COUNT)
+               MOVE L TO WS-B-COL(WS-B-COUNT)
+               MOVE VAL TO WS-B-VAL(WS-B-COUNT)
+               ADD VAL TO WS-B-TOTAL
+           END-IF.
+
+       4000-COMPARE-METHODS.
+           PERFORM VARYING WS-M FROM 1 BY 1 UNTIL WS-M > WS-A-COUNT
+               PERFORM VARYING WS-N FROM 1 BY 1 UNTIL WS-N > WS-B-COUNT
+                   IF WS-A-ROW(WS-M) = WS-B-ROW(WS-N)
+                      AND WS-A-COL(WS-M) = WS-B-COL(WS-N)
+                       MOVE "Y" TO WS-A-MATCHED-SW(WS-M)
+                       MOVE "Y" TO WS-B-MATCHED-SW(WS-N)
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING WS-M FROM 1 BY 1 UNTIL WS-M > WS-A-COUNT
+               IF WS-A-MATCHED-SW(WS-M) = "N"
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   MOVE SPACES TO WS-REPORT-LINE
+                   STRING "COBOL1-ONLY ROW " DELIMITED BY SIZE
+                       WS-A-ROW(WS-M) DELIMITED BY SIZE
+                       " COL " DELIMITED BY SIZE
+                       WS-A-COL(WS-M) DELIMITED BY SIZE
+                       " NUM " DELIMITED BY SIZE
+                       WS-A-VAL(WS-M) DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-N FROM 1 BY 1 UNTIL WS-N > WS-B-COUNT
+               IF WS-B-MATCHED-SW(WS-N) = "N"
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   MOVE SPACES TO WS-REPORT-LINE
+                   STRING "COBOL2-ONLY ROW " DELIMITED BY SIZE
+                       WS-B-ROW(WS-N) DELIMITED BY SIZE
+                       " COL " DELIMITED BY SIZE
+                       WS-B-COL(WS-N) DELIMITED BY SIZE
+                       " NUM " DELIMITED BY SIZE
+                       WS-B-VAL(WS-N) DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+       5000-WRITE-SUMMARY.
+           IF WS-GRID-OVERFLOW
+               SET WS-OVERFLOW TO TRUE
+           END-IF
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-A-COUNT TO WS-EDIT-9
+           STRING "COBOL1 METHOD PART NUMBERS FOUND : "
+               DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-A-TOTAL TO WS-EDIT-9
+           STRING "COBOL1 METHOD TOTAL : " DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-B-COUNT TO WS-EDIT-9
+           STRING "COBOL2 METHOD PART NUMBERS FOUND : "
+               DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-B-TOTAL TO WS-EDIT-9
+           STRING "COBOL2 METHOD TOTAL : " DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-MISMATCH-COUNT TO WS-EDIT-9
+           STRING "MISMATCH COUNT : " DELIMITED BY SIZE
+               WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE
+
+           IF WS-MISMATCH-COUNT = 0
+               MOVE "RECONCILIATION: PASS - TOTALS AGREE"
+                   TO WS-REPORT-LINE
+           ELSE
+               MOVE "RECONCILIATION: FAIL - SEE MISMATCHES ABOVE"
+                   TO WS-REPORT-LINE
+           END-IF
+           WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE
+           IF WS-OVERFLOW
+               MOVE "*** OVERFLOW DETECTED DURING THIS RUN ***"
+                   TO WS-REPORT-LINE
+               WRITE REPORT-FILE-RECORD FROM WS-REPORT-LINE
+           END-IF
+           DISPLAY WS-MISMATCH-COUNT.

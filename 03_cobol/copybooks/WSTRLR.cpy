@@ -0,0 +1,14 @@
+      ******************************************************************
+      * WSTRLR - end of run summary trailer, written as the last record
+      * of every report dataset so a run leaves an auditable record of
+      * what it actually processed.
+      ******************************************************************
+       01  WS-TRAILER-RECORD.
+           05  TRLR-SCHEMATIC-DSN       PIC X(48).
+           05  TRLR-RUN-DATE            PIC X(8).
+           05  TRLR-ROWS-READ           PIC 9(5).
+           05  TRLR-COLS-READ           PIC 9(5).
+           05  TRLR-SYMBOLS-FOUND       PIC 9(5).
+           05  TRLR-PART-NUMS-COUNTED   PIC 9(5).
+           05  TRLR-GEARS-COUNTED       PIC 9(5).
+           05  TRLR-OVERFLOW-SW         PIC X(1).

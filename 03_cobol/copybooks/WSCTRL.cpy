@@ -0,0 +1,15 @@
+      ******************************************************************
+      * WSCTRL - run control parameter record.
+      * One 80-byte record read from the control dataset (CONTROL.DAT)
+      * at the start of every job step. Supplies the schematic dataset
+      * name, the run date, the grid size limits and the checkpoint /
+      * restart settings for the run.
+      ******************************************************************
+       01  WS-CONTROL-RECORD.
+           05  WS-CTL-SCHEMATIC-DSN     PIC X(48).
+           05  WS-CTL-RUN-DATE          PIC X(8).
+           05  WS-CTL-MAX-ROWS          PIC 9(3).
+           05  WS-CTL-MAX-COLS          PIC 9(3).
+           05  WS-CTL-RESTART-FLAG      PIC X(1).
+           05  WS-CTL-CKPT-INTERVAL     PIC 9(5).
+           05  FILLER                   PIC X(12).

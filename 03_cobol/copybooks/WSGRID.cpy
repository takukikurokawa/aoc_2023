@@ -0,0 +1,34 @@
+      ******************************************************************
+      * WSGRID - schematic grid storage.
+      * The schematic dataset can be any size up to WS-MAX-GRID-DIM
+      * rows by WS-MAX-GRID-DIM columns. WS-ACTUAL-ROWS / WS-ACTUAL-COLS
+      * hold the real size read from the input for a given run; every
+      * PERFORM VARYING loop is bounded by those instead of a literal
+      * 140. A schematic bigger than WS-MAX-GRID-DIM is rejected with
+      * WS-GRID-OVERFLOW raised rather than silently truncated.
+      ******************************************************************
+       01  WS-GRID-LIMITS.
+           05  WS-MAX-GRID-DIM          PIC 9(3) VALUE 500.
+           05  WS-ACTUAL-ROWS           PIC 9(3) VALUE 0.
+           05  WS-ACTUAL-COLS           PIC 9(3) VALUE 0.
+           05  WS-GRID-OVERFLOW-SW      PIC X(1) VALUE 'N'.
+               88  WS-GRID-OVERFLOW              VALUE 'Y'.
+
+       01  STRING-ARRAY.
+           05  STRING-ELEMENT OCCURS 500 TIMES PIC X(500).
+
+       01  BOOLEAN-2D-ARRAY.
+           05  BOOLEAN-ARRAY OCCURS 500 TIMES.
+               10  BOOLEAN-ELEMENT OCCURS 500 TIMES PIC 9(1) VALUE 0.
+
+       01  SYMBOL-2D-ARRAY.
+           05  SYMBOL-ARRAY OCCURS 500 TIMES.
+               10  SYMBOL-ELEMENT OCCURS 500 TIMES PIC X(1) VALUE SPACE.
+
+       01  SYMBOL-ROW-2D-ARRAY.
+           05  SYMBOL-ROW-ARRAY OCCURS 500 TIMES.
+               10  SYMBOL-ROW-ELEMENT OCCURS 500 TIMES PIC 9(3) VALUE 0.
+
+       01  SYMBOL-COL-2D-ARRAY.
+           05  SYMBOL-COL-ARRAY OCCURS 500 TIMES.
+               10  SYMBOL-COL-ELEMENT OCCURS 500 TIMES PIC 9(3) VALUE 0.

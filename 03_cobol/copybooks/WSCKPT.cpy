@@ -0,0 +1,20 @@
+      ******************************************************************
+      * WSCKPT - checkpoint journal record. Written periodically while
+      * a program scans the schematic so a killed job can restart from
+      * the last checkpoint instead of reprocessing the whole grid. The
+      * checkpoint file is a journal (one record per checkpoint taken);
+      * on restart the LAST record in the journal is the resume point.
+      ******************************************************************
+       01  WS-CHECKPOINT-RECORD.
+           05  CKPT-ROW                 PIC 9(3).
+           05  CKPT-ANS                 PIC 9(9).
+           05  CKPT-STAR-SUM            PIC 9(9).
+           05  CKPT-HASH-SUM            PIC 9(9).
+           05  CKPT-DOLLAR-SUM          PIC 9(9).
+           05  CKPT-OTHER-SUM           PIC 9(9).
+           05  CKPT-GEAR-COUNT          PIC 9(5).
+           05  CKPT-GEAR-EXCEPTIONS     PIC 9(5).
+           05  CKPT-ANS2                PIC 9(9).
+           05  CKPT-PART-NUMS-COUNTED   PIC 9(5).
+           05  CKPT-SYMBOLS-FOUND       PIC 9(5).
+           05  CKPT-OVERFLOW-SW         PIC X(1).

@@ -0,0 +1,18 @@
+      ******************************************************************
+      * WSSYMT - breakdown table for symbol subtotals that don't get
+      * their own named bucket (WS-STAR-SUM / WS-HASH-SUM /
+      * WS-DOLLAR-SUM cover '*'/'#'/'$'; everything else still rolls
+      * up into WS-OTHER-SUM, but this table also keeps a running
+      * total per distinct "other" symbol character actually seen so
+      * two different extra symbols - e.g. '+' and '@' - don't get
+      * merged into one indistinguishable OTHER figure). Bounded the
+      * same way reconcil.cob bounds its part-number lists: entries
+      * beyond WS-OTHER-SYM-MAX-ENTRIES still count toward
+      * WS-OTHER-SUM but stop getting their own breakdown line.
+      ******************************************************************
+       01  WS-OTHER-SYM-TOTALS.
+           05  WS-OTHER-SYM-MAX-ENTRIES PIC 9(3) VALUE 20.
+           05  WS-OTHER-SYM-COUNT       PIC 9(3) VALUE 0.
+           05  WS-OTHER-SYM-ENTRY OCCURS 20 TIMES.
+               10  WS-OTHER-SYM-CHAR    PIC X(1) VALUE SPACE.
+               10  WS-OTHER-SYM-SUM     PIC 9(9) VALUE 0.
